@@ -0,0 +1,9 @@
+000010*-------------------------------------------------------------------
+000020* OPERID - shared operator/account identification fields, common to
+000030* the sign-on program (YOUR-PROGRAM-NAME) and the account-calculation
+000040* program (PI) so the two can eventually be chained into one run
+000050* with matching field layouts.
+000060*-------------------------------------------------------------------
+000070 01  OPERID-FIELDS.
+000080     05  OPERID-OPERATOR-NAME        PIC X(30).
+000090     05  OPERID-ACCOUNT-ID           PIC X(07).
