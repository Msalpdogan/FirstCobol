@@ -1,46 +1,574 @@
-      ******************************************************************
-      * Author:Msalpdogan
-      * Date:03:12:2019
-      * DETAIL: Hersey deneme yanýlma yontemiyle çözülüyor anladýgým kadar acikliyorum ciddiye alma ilerde yanlýslar duzelir.
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PI.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-NUM1 PIC S9(3)V9(2) VALUE 175.13.
-       01 WS-NUM1-Negative PIC S9(3)V9(2) VALUE -175.25.
-       01 WS-NUM1_Answer PIC s9(36)v9(2).
-      *parantez içi karakter sayýsý veriyo S olunca + - farketmiyo **--
-       01 WS-NUM2 PIC 999 VALUE 122 .
-      *3karakterli bir sayý 'asd' yazýnca hata veriyo demekki sadece sayý **--
-       01 WS-NUM3 PIC S9(3)V9(3) VALUE -325.567.
-      * V .'dan sonra ki karakter sayýsý veriyo  S olduðundan + - farketmiyo **--
-       01 WS-NAME PIC A(12) VALUE 'MSALPDOGAN'.
-      * A string tanýmlýyo kaç karakter alacaðýný veriyon yine ama fazla verirsen sadece max karakter kadar veriyo. **--
-       01 WS-ID PIC X(7) VALUE 'AT2705$'.
-      * Bütün ornekler $ iþaretli sanýrým kullandýðý DB de kolaylýk saðlýyo unique id gibi olabiler **--
-
-
-       PROCEDURE DIVISION.
-       ADD WS-NUM1 WS-NUM1-Negative GIVING WS-NUM1_Answer.
-      *add a b GIVING answer   **--
-       DISPLAY "WS-NUM1 : "WS-NUM1.
-       DISPLAY "WS-NUM1-Negative : "WS-NUM1-Negative.
-       DISPLAY "WS-NUM1_Answer : "WS-NUM1_Answer.
-       DISPLAY "WS-NUM2 : "WS-NUM2.
-       DISPLAY "WS-NUM3 : "WS-NUM3.
-       DISPLAY "WS-NAME : "WS-NAME.
-       DISPLAY "WS-ID : "WS-ID.
-
-       PERFORM A-PARA WS-NUM2 TIMES.
-      *A-PARA fonksiyonunu WS-NUM2 kere çalýþtýr demek bir nebze for gibi
-      *WS-NUM2 deðiþkeni max 38 bit oluyor. Buna dikkat edeceðiz! , den sonrasýnýda 38 bite sayýyo
-
-       STOP RUN.
-
-       A-PARA.
-           DISPLAY "*********************".
-           ADD WS-NUM1_Answer WS-NUM1_Answer GIVING WS-NUM1_Answer.
-           DISPLAY "WS-NUM1_Answer : "WS-NUM1_Answer.
+000010*******************************************************************
+000020* Author:      Msalpdogan
+000030* Date:        03:12:2019
+000040* Purpose:     Compound-interest amortization calculation for a
+000050*              single account on the ACCOUNT-MASTER file.
+000060* Tectonics:   cobc
+000070*-------------------------------------------------------------------
+000080* Modification History
+000090* Date       Init  Description
+000100* ---------- ----  ------------------------------------------------
+000110* 2026-08-09  MSA  Replaced hardcoded WS-ID literal with a real
+000120*                   ACCOUNT-MASTER lookup keyed on WS-ID.
+000130* 2026-08-09  MSA  Replaced the A-PARA doubling loop with a real
+000140*                   periodic-interest amortization schedule; rate
+000150*                   and period count are now accepted, not literals.
+000160* 2026-08-09  MSA  Added ON SIZE ERROR trapping around the running
+000170*                   balance ADD so an overflow stops the run cleanly
+000180*                   instead of truncating silently mid-batch.
+000190* 2026-08-09  MSA  Added checkpoint/restart: period number and
+000200*                   running balance are saved to RESTART-FILE every
+000210*                   WS-CHECKPOINT-INTERVAL periods and picked back
+000220*                   up on the next run after an abend.
+000230* 2026-08-09  MSA  Account ID, rate, period count and WS-NUM1-Negative
+000240*                   / WS-NUM3 are now read from PARM-FILE at start-up
+000250*                   instead of console ACCEPTs and VALUE literals, so
+000260*                   JCL can drive a run without a recompile.
+000270* 2026-08-09  MSA  Replaced the WS-NUM1/-Negative/_Answer/NUM2/NUM3
+000280*                   console DISPLAY with a headed, paginated
+000290*                   REPORT-FILE detail line for filing and audit.
+000300* 2026-08-09  MSA  WS-NUM1/-Negative/_Answer print with floating $
+000310*                   and trailing CR, matching statement formatting.
+000320* 2026-08-09  MSA  Per-period amortization detail now prints to
+000330*                   REPORT-FILE instead of console DISPLAY; corrected
+000340*                   column-heading widths to line up with the edited
+000350*                   detail fields; PARM-FILE now has a FILE STATUS so
+000360*                   a missing file is caught cleanly instead of
+000370*                   aborting the run; interest COMPUTE now traps
+000380*                   SIZE ERROR as well as the balance ADD.
+000390* 2026-08-09  MSA  Added a balancing step: WS-NUM1_Answer is checked
+000400*                   against an expected control total read from
+000410*                   BALANCE-FILE before the amortization schedule
+000420*                   runs, halting the run on an out-of-balance
+000430*                   condition, same as any other proof-total break.
+000440*                   Corrected the account-lookup gate in MAINLINE to
+000450*                   catch any non-zero ACCOUNT-MASTER status, not
+000460*                   just record-not-found.
+000470* 2026-08-09  MSA  Account lookup now checks the ACCOUNT-MASTER OPEN
+000480*                   status before reading, same as the other file
+000490*                   handlers; the period-count COMPUTE now guards
+000500*                   against a restart period number that has caught
+000510*                   up to or passed PARM-FILE's period count instead
+000520*                   of letting the subtraction go negative into an
+000530*                   unsigned field; the input summary line is no
+000540*                   longer printed on a restart resume, since it
+000550*                   would no longer reconcile against NUM1/NUM1-NEG.
+000560*******************************************************************
+000570 IDENTIFICATION DIVISION.
+000580 PROGRAM-ID.    PI.
+000590 AUTHOR.        MSALPDOGAN.
+000600 INSTALLATION.  OPERATIONS.
+000610 DATE-WRITTEN.  03/12/2019.
+000620 DATE-COMPILED.
+000630 ENVIRONMENT DIVISION.
+000640 INPUT-OUTPUT SECTION.
+000650 FILE-CONTROL.
+000660     SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMSTR"
+000670         ORGANIZATION IS INDEXED
+000680         ACCESS MODE IS RANDOM
+000690         RECORD KEY IS ACCT-ID
+000700         FILE STATUS IS WS-ACCTMSTR-STATUS.
+000710
+000720     SELECT RESTART-FILE ASSIGN TO "RESTART"
+000730         ORGANIZATION IS LINE SEQUENTIAL
+000740         FILE STATUS IS WS-RESTART-FILE-STATUS.
+000750
+000760     SELECT PARM-FILE ASSIGN TO "PARMFILE"
+000770         ORGANIZATION IS LINE SEQUENTIAL
+000780         FILE STATUS IS WS-PARM-STATUS.
+000790
+000800     SELECT BALANCE-FILE ASSIGN TO "BALFILE"
+000810         ORGANIZATION IS LINE SEQUENTIAL
+000820         FILE STATUS IS WS-BALANCE-STATUS.
+000830
+000840     SELECT REPORT-FILE ASSIGN TO "RPTFILE"
+000850         ORGANIZATION IS LINE SEQUENTIAL.
+000860
+000870 DATA DIVISION.
+000880 FILE SECTION.
+000890*-------------------------------------------------------------------
+000900* ACCOUNT-MASTER - one record per account, keyed on account ID.
+000910*-------------------------------------------------------------------
+000920 FD  ACCOUNT-MASTER.
+000930 01  ACCT-MASTER-RECORD.
+000940     05  ACCT-ID                     PIC X(07).
+000950     05  ACCT-NAME                   PIC X(30).
+000960     05  ACCT-BALANCE                PIC S9(3)V9(2).
+000970
+000980*-------------------------------------------------------------------
+000990* RESTART-FILE - single-record checkpoint of the amortization run.
+001000*-------------------------------------------------------------------
+001010 FD  RESTART-FILE.
+001020 01  RESTART-RECORD.
+001030     05  RESTART-PERIOD-NUMBER       PIC 9(03).
+001040     05  FILLER                      PIC X(01) VALUE SPACE.
+001050     05  RESTART-BALANCE             PIC S9(36)V9(2)
+001060                                      SIGN LEADING SEPARATE.
+001070
+001080*-------------------------------------------------------------------
+001090* PARM-FILE - one control record supplying the run's scenario
+001100* inputs, so operations can vary a run through JCL, not source.
+001110*-------------------------------------------------------------------
+001120 FD  PARM-FILE.
+001130 01  PARM-RECORD.
+001140     05  PARM-ACCOUNT-ID             PIC X(07).
+001150     05  PARM-INTEREST-RATE          PIC 9V9(4).
+001160     05  PARM-PERIOD-COUNT           PIC 9(03).
+001170     05  PARM-NUM1-NEGATIVE          PIC S9(3)V9(2)
+001180                                      SIGN LEADING SEPARATE.
+001190     05  PARM-NUM3                   PIC S9(3)V9(3)
+001200                                      SIGN LEADING SEPARATE.
+001210
+001220*-------------------------------------------------------------------
+001230* BALANCE-FILE - one control record supplying the expected total
+001240* that WS-NUM1_Answer must match before the run is allowed to
+001250* proceed into the amortization schedule.
+001260*-------------------------------------------------------------------
+001270 FD  BALANCE-FILE.
+001280 01  BALANCE-RECORD.
+001290     05  BAL-CONTROL-TOTAL           PIC S9(3)V9(2)
+001300                                      SIGN LEADING SEPARATE.
+001310
+001320*-------------------------------------------------------------------
+001330* REPORT-FILE - headed, paginated print report of the run's inputs.
+001340*-------------------------------------------------------------------
+001350 FD  REPORT-FILE.
+001360 01  RPT-HEADING-LINE.
+001370     05  FILLER                      PIC X(01) VALUE '1'.
+001380     05  FILLER                      PIC X(20)
+001390                                      VALUE "AMORTIZATION REPORT".
+001400     05  FILLER                      PIC X(10) VALUE "RUN DATE: ".
+001410     05  RPT-HDR-DATE                PIC X(10).
+001420     05  FILLER                      PIC X(10) VALUE SPACES.
+001430     05  FILLER                      PIC X(05) VALUE "PAGE ".
+001440     05  RPT-HDR-PAGE                PIC ZZ9.
+001450
+001460 01  RPT-COLUMN-HEADING-LINE.
+001470     05  FILLER                      PIC X(01) VALUE SPACE.
+001480     05  FILLER                      PIC X(12) VALUE "ACCOUNT-ID".
+001490     05  FILLER                      PIC X(14) VALUE "WS-NUM1".
+001500     05  FILLER                      PIC X(14)
+001510                                      VALUE "WS-NUM1-NEG".
+001520     05  FILLER                      PIC X(41)
+001530                                      VALUE "WS-NUM1-ANSWER".
+001540     05  FILLER                      PIC X(08) VALUE "WS-NUM2".
+001550     05  FILLER                      PIC X(08) VALUE "WS-NUM3".
+001560
+001570 01  RPT-DETAIL-LINE.
+001580     05  FILLER                      PIC X(01) VALUE SPACE.
+001590     05  RPT-DTL-ACCT                PIC X(12).
+001600     05  RPT-DTL-NUM1                PIC $$$9.99CR.
+001610     05  FILLER                      PIC X(05) VALUE SPACES.
+001620     05  RPT-DTL-NUM1-NEG            PIC $$$9.99CR.
+001630     05  FILLER                      PIC X(05) VALUE SPACES.
+001640     05  RPT-DTL-ANSWER              PIC $(35)9.99CR.
+001650     05  RPT-DTL-NUM2                PIC ZZ9.
+001660     05  FILLER                      PIC X(05) VALUE SPACES.
+001670     05  RPT-DTL-NUM3                PIC -ZZ9.999.
+001680
+001690 01  RPT-PERIOD-COLUMN-HEADING-LINE.
+001700     05  FILLER                      PIC X(01) VALUE SPACE.
+001710     05  FILLER                      PIC X(10) VALUE "PERIOD".
+001720     05  FILLER                      PIC X(41)
+001730                                      VALUE "OPENING BALANCE".
+001740     05  FILLER                      PIC X(41)
+001750                                      VALUE "INTEREST ACCRUED".
+001760     05  FILLER                      PIC X(41)
+001770                                      VALUE "CLOSING BALANCE".
+001780
+001790 01  RPT-PERIOD-DETAIL-LINE.
+001800     05  FILLER                      PIC X(01) VALUE SPACE.
+001810     05  RPT-PRD-NUMBER              PIC ZZ9.
+001820     05  FILLER                      PIC X(07) VALUE SPACES.
+001830     05  RPT-PRD-OPENING             PIC $(35)9.99CR.
+001840     05  RPT-PRD-INTEREST            PIC $(35)9.99CR.
+001850     05  RPT-PRD-CLOSING             PIC $(35)9.99CR.
+001860
+001870 WORKING-STORAGE SECTION.
+001880 01  WS-NUM1                         PIC S9(3)V9(2).
+001890*parantez ici karakter sayisi veriyo S olunca + - farketmiyo **--
+001900 01  WS-NUM1-Negative                PIC S9(3)V9(2).
+001910 01  WS-NUM1_Answer                  PIC S9(36)V9(2).
+001920 01  WS-NUM2                         PIC 999.
+001930*3 karakterli bir sayi 'asd' yazinca hata veriyo demekki sadece sayi **--
+001940*Artik WS-NUM2, PERFORM ... TIMES icin donem sayisi olarak kullaniliyor,
+001950*PARM-FILE'dan okunuyor **--
+001960 01  WS-NUM3                         PIC S9(3)V9(3).
+001970*V .'dan sonraki karakter sayisi veriyo S oldugundan + - farketmiyo **--
+001980*WS-NAME/WS-ID replaced by the shared OPERID copybook so this program
+001990*and YOUR-PROGRAM-NAME use matching identification fields **--
+002000 COPY OPERID.
+002010*OPERID-ACCOUNT-ID is read from PARM-FILE and used as the key into
+002020*ACCOUNT-MASTER **--
+002030
+002040 01  WS-ACCTMSTR-STATUS              PIC X(02).
+002050     88  WS-ACCTMSTR-FOUND           VALUE '00'.
+002060     88  WS-ACCTMSTR-NOT-FOUND       VALUE '23'.
+002070
+002080 01  WS-PARM-STATUS                  PIC X(02).
+002090     88  WS-PARM-FOUND               VALUE '00'.
+002100     88  WS-PARM-NOT-FOUND           VALUE '35'.
+002110
+002120 01  WS-BALANCE-STATUS               PIC X(02).
+002130     88  WS-BALANCE-FOUND            VALUE '00'.
+002140     88  WS-BALANCE-NOT-FOUND        VALUE '35'.
+002150
+002160*-------------------------------------------------------------------
+002170* Amortization schedule working fields.
+002180*-------------------------------------------------------------------
+002190 01  WS-INTEREST-RATE                PIC 9V9(4).
+002200 01  WS-PERIOD-NUMBER                PIC 999 COMP VALUE ZERO.
+002210 01  WS-PERIOD-OPENING               PIC S9(36)V9(2).
+002220 01  WS-PERIOD-INTEREST              PIC S9(36)V9(2).
+002230 01  WS-PERIOD-CLOSING               PIC S9(36)V9(2).
+002240 01  WS-REMAINING-PERIODS            PIC 999.
+002250
+002260*-------------------------------------------------------------------
+002270* Checkpoint/restart working fields.
+002280*-------------------------------------------------------------------
+002290 01  WS-CHECKPOINT-INTERVAL          PIC 999 VALUE 10.
+002300 01  WS-CHECKPOINT-QUOTIENT          PIC 999 COMP.
+002310 01  WS-CHECKPOINT-REMAINDER         PIC 999 COMP.
+002320
+002330 01  WS-RESTART-FILE-STATUS          PIC X(02).
+002340     88  WS-RESTART-FILE-FOUND       VALUE '00'.
+002350     88  WS-RESTART-FILE-NOT-FOUND   VALUE '35'.
+002360
+002370 01  WS-RESTART-SWITCH               PIC X(01) VALUE 'N'.
+002380     88  WS-RESTART-ACTIVE           VALUE 'Y'.
+002390     88  WS-RESTART-NOT-ACTIVE       VALUE 'N'.
+002400
+002410*-------------------------------------------------------------------
+002420* Print-report pagination fields.
+002430*-------------------------------------------------------------------
+002440 01  WS-CURRENT-DATE                 PIC 9(08).
+002450 01  WS-DATE-GROUP REDEFINES WS-CURRENT-DATE.
+002460     05  WS-DATE-YYYY                PIC 9(04).
+002470     05  WS-DATE-MM                  PIC 9(02).
+002480     05  WS-DATE-DD                  PIC 9(02).
+002490 01  WS-REPORT-DATE                  PIC X(10).
+002500
+002510 01  WS-PAGE-NUMBER                  PIC 999 COMP VALUE ZERO.
+002520 01  WS-LINE-COUNT                   PIC 99 COMP VALUE 99.
+002530 01  WS-LINES-PER-PAGE               PIC 99 VALUE 20.
+002540
+002550 PROCEDURE DIVISION.
+002560*-------------------------------------------------------------------
+002570* 0000-MAINLINE
+002580*-------------------------------------------------------------------
+002590 0000-MAINLINE.
+002600     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+002610     PERFORM 1500-CHECK-RESTART THRU 1500-EXIT
+002620     PERFORM 2000-LOOKUP-ACCOUNT THRU 2000-EXIT
+002630     IF NOT WS-ACCTMSTR-FOUND
+002640         GO TO 9999-TERMINATE
+002650     END-IF
+002660     PERFORM 3000-PRINT-INPUT-LINE THRU 3000-EXIT
+002670     IF WS-RESTART-NOT-ACTIVE
+002680         PERFORM 3500-CHECK-BALANCE THRU 3500-EXIT
+002690     END-IF
+002700     PERFORM 4000-CALCULATE-INTEREST THRU 4000-EXIT
+002710     PERFORM 8900-CLEAR-CHECKPOINT THRU 8900-EXIT
+002720     GO TO 9999-TERMINATE.
+002730
+002740*-------------------------------------------------------------------
+002750* 1000-INITIALIZE - read the run's scenario inputs from PARM-FILE
+002760* instead of console ACCEPTs or compiled-in VALUE literals.
+002770*-------------------------------------------------------------------
+002780 1000-INITIALIZE.
+002790     OPEN OUTPUT REPORT-FILE
+002800     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+002810     STRING WS-DATE-YYYY "-" WS-DATE-MM "-" WS-DATE-DD
+002820         DELIMITED BY SIZE INTO WS-REPORT-DATE
+002830     OPEN INPUT PARM-FILE
+002840     IF WS-PARM-NOT-FOUND
+002850         DISPLAY "PARM-FILE EMPTY OR MISSING - RUN TERMINATED"
+002860         MOVE 16 TO RETURN-CODE
+002870         GO TO 9999-TERMINATE
+002880     END-IF
+002890     READ PARM-FILE
+002900         AT END
+002910             DISPLAY "PARM-FILE EMPTY OR MISSING - RUN TERMINATED"
+002920             CLOSE PARM-FILE
+002930             MOVE 16 TO RETURN-CODE
+002940             GO TO 9999-TERMINATE
+002950     END-READ
+002960     CLOSE PARM-FILE
+002970     MOVE PARM-ACCOUNT-ID TO OPERID-ACCOUNT-ID
+002980     MOVE PARM-INTEREST-RATE TO WS-INTEREST-RATE
+002990     MOVE PARM-PERIOD-COUNT TO WS-NUM2
+003000     MOVE PARM-NUM1-NEGATIVE TO WS-NUM1-Negative
+003010     MOVE PARM-NUM3 TO WS-NUM3
+003020     .
+003030 1000-EXIT.
+003040     EXIT.
+003050
+003060*-------------------------------------------------------------------
+003070* 1500-CHECK-RESTART - pick up a prior checkpoint, if one exists,
+003080* so an abended run can resume instead of starting over.
+003090*-------------------------------------------------------------------
+003100 1500-CHECK-RESTART.
+003110     SET WS-RESTART-NOT-ACTIVE TO TRUE
+003120     OPEN INPUT RESTART-FILE
+003130     IF WS-RESTART-FILE-FOUND
+003140         READ RESTART-FILE
+003150             AT END
+003160                 CONTINUE
+003170             NOT AT END
+003180                 MOVE RESTART-PERIOD-NUMBER TO WS-PERIOD-NUMBER
+003190                 MOVE RESTART-BALANCE TO WS-NUM1_Answer
+003200                 IF WS-PERIOD-NUMBER > ZERO
+003210                     SET WS-RESTART-ACTIVE TO TRUE
+003220                     DISPLAY "RESUMING FROM CHECKPOINT AT PERIOD "
+003230                         WS-PERIOD-NUMBER
+003240                 END-IF
+003250         END-READ
+003260         CLOSE RESTART-FILE
+003270     END-IF
+003280     .
+003290 1500-EXIT.
+003300     EXIT.
+003310
+003320*-------------------------------------------------------------------
+003330* 2000-LOOKUP-ACCOUNT - read ACCOUNT-MASTER for the account's
+003340* real starting balance instead of a compiled-in test value.
+003350*-------------------------------------------------------------------
+003360 2000-LOOKUP-ACCOUNT.
+003370     OPEN INPUT ACCOUNT-MASTER
+003380     IF NOT WS-ACCTMSTR-FOUND
+003390         DISPLAY "ACCOUNT-MASTER EMPTY OR MISSING - RUN TERM"
+003400             "INATED"
+003410         MOVE 16 TO RETURN-CODE
+003420         GO TO 2000-EXIT
+003430     END-IF
+003440     MOVE OPERID-ACCOUNT-ID TO ACCT-ID
+003450     READ ACCOUNT-MASTER
+003460         INVALID KEY
+003470             SET WS-ACCTMSTR-NOT-FOUND TO TRUE
+003480     END-READ
+003490     IF WS-ACCTMSTR-FOUND
+003500         MOVE ACCT-BALANCE TO WS-NUM1
+003510     ELSE
+003520         DISPLAY "ACCOUNT NOT FOUND ON ACCOUNT-MASTER: "
+003530            OPERID-ACCOUNT-ID
+003540         MOVE 16 TO RETURN-CODE
+003550     END-IF
+003560     CLOSE ACCOUNT-MASTER
+003570     .
+003580 2000-EXIT.
+003590     EXIT.
+003600
+003610*-------------------------------------------------------------------
+003620* 3000-PRINT-INPUT-LINE - print the run's input values as one
+003630* headed report line instead of scrolling them to console DISPLAY.
+003640* Skipped entirely on a restart resume, since WS-NUM1_Answer is by
+003650* then the mid-run compounded balance, not the sum this line reports.
+003660*-------------------------------------------------------------------
+003670 3000-PRINT-INPUT-LINE.
+003680     IF WS-RESTART-NOT-ACTIVE
+003690         ADD WS-NUM1 WS-NUM1-Negative GIVING WS-NUM1_Answer
+003700*add a b GIVING answer   **--
+003710         PERFORM 8100-PRINT-DETAIL THRU 8100-EXIT
+003720     END-IF
+003730     .
+003740 3000-EXIT.
+003750     EXIT.
+003760
+003770*-------------------------------------------------------------------
+003780* 3500-CHECK-BALANCE - compare the freshly computed WS-NUM1_Answer
+003790* against the expected control total on BALANCE-FILE before the
+003800* amortization schedule runs, the same way a proof total is checked
+003810* on any other end-of-day balancing job.
+003820*-------------------------------------------------------------------
+003830 3500-CHECK-BALANCE.
+003840     OPEN INPUT BALANCE-FILE
+003850     IF WS-BALANCE-NOT-FOUND
+003860         DISPLAY "BALANCE-FILE EMPTY OR MISSING - RUN TERMINATED"
+003870         MOVE 16 TO RETURN-CODE
+003880         GO TO 9999-TERMINATE
+003890     END-IF
+003900     READ BALANCE-FILE
+003910         AT END
+003920             DISPLAY "BALANCE-FILE EMPTY OR MISSING - RUN TERM"
+003930                 "INATED"
+003940             CLOSE BALANCE-FILE
+003950             MOVE 16 TO RETURN-CODE
+003960             GO TO 9999-TERMINATE
+003970     END-READ
+003980     CLOSE BALANCE-FILE
+003990     IF BAL-CONTROL-TOTAL NOT = WS-NUM1_Answer
+004000         DISPLAY "OUT OF BALANCE - CONTROL TOTAL DOES NOT MATCH"
+004010         DISPLAY "  CONTROL TOTAL:  " BAL-CONTROL-TOTAL
+004020         DISPLAY "  COMPUTED TOTAL: " WS-NUM1_Answer
+004030         MOVE 16 TO RETURN-CODE
+004040         GO TO 9999-TERMINATE
+004050     END-IF
+004060     .
+004070 3500-EXIT.
+004080     EXIT.
+004090
+004100*-------------------------------------------------------------------
+004110* 4000-CALCULATE-INTEREST - run the amortization schedule for
+004120* WS-NUM2 periods at WS-INTEREST-RATE, one line of output per
+004130* period. WS-NUM2 can drive up to 999 periods; WS-NUM1_Answer is
+004140* PIC S9(36)V9(2), so a long-running compounding pass can approach
+004150* that field's capacity.
+004160*-------------------------------------------------------------------
+004170 4000-CALCULATE-INTEREST.
+004180     IF WS-PERIOD-NUMBER >= WS-NUM2
+004190         DISPLAY "RESTART PERIOD NUMBER EXCEEDS PARM-FILE PERIOD "
+004200             "COUNT - RUN TERMINATED"
+004210         MOVE 16 TO RETURN-CODE
+004220         GO TO 9999-TERMINATE
+004230     END-IF
+004240     COMPUTE WS-REMAINING-PERIODS = WS-NUM2 - WS-PERIOD-NUMBER
+004250     MOVE WS-LINES-PER-PAGE TO WS-LINE-COUNT
+004260     PERFORM 4100-CALCULATE-PERIOD THRU 4100-EXIT
+004270         WS-REMAINING-PERIODS TIMES
+004280     .
+004290 4000-EXIT.
+004300     EXIT.
+004310
+004320*-------------------------------------------------------------------
+004330* 4100-CALCULATE-PERIOD - one amortization period: interest accrued
+004340* on the opening balance, rolled into the closing balance which
+004350* becomes next period's opening balance.
+004360*-------------------------------------------------------------------
+004370 4100-CALCULATE-PERIOD.
+004380     ADD 1 TO WS-PERIOD-NUMBER
+004390     MOVE WS-NUM1_Answer TO WS-PERIOD-OPENING
+004400     COMPUTE WS-PERIOD-INTEREST ROUNDED =
+004410         WS-PERIOD-OPENING * WS-INTEREST-RATE
+004420         ON SIZE ERROR
+004430             DISPLAY "AMORTIZATION OVERFLOW AT PERIOD "
+004440                 WS-PERIOD-NUMBER
+004450             DISPLAY "RUN TERMINATED - BALANCE CAPACITY EXCEEDED"
+004460             MOVE 12 TO RETURN-CODE
+004470             GO TO 9999-TERMINATE
+004480     END-COMPUTE
+004490     ADD WS-PERIOD-OPENING WS-PERIOD-INTEREST
+004500         GIVING WS-PERIOD-CLOSING
+004510         ON SIZE ERROR
+004520             DISPLAY "AMORTIZATION OVERFLOW AT PERIOD "
+004530                 WS-PERIOD-NUMBER
+004540             DISPLAY "RUN TERMINATED - BALANCE CAPACITY EXCEEDED"
+004550             MOVE 12 TO RETURN-CODE
+004560             GO TO 9999-TERMINATE
+004570     END-ADD
+004580     MOVE WS-PERIOD-CLOSING TO WS-NUM1_Answer
+004590     PERFORM 8300-PRINT-PERIOD-DETAIL THRU 8300-EXIT
+004600     DIVIDE WS-PERIOD-NUMBER BY WS-CHECKPOINT-INTERVAL
+004610         GIVING WS-CHECKPOINT-QUOTIENT
+004620         REMAINDER WS-CHECKPOINT-REMAINDER
+004630     IF WS-CHECKPOINT-REMAINDER = ZERO
+004640         PERFORM 4200-WRITE-CHECKPOINT THRU 4200-EXIT
+004650     END-IF
+004660     .
+004670 4100-EXIT.
+004680     EXIT.
+004690
+004700*-------------------------------------------------------------------
+004710* 4200-WRITE-CHECKPOINT - save period number and running balance
+004720* so the run can resume here if it abends before completion.
+004730*-------------------------------------------------------------------
+004740 4200-WRITE-CHECKPOINT.
+004750     OPEN OUTPUT RESTART-FILE
+004760     MOVE WS-PERIOD-NUMBER TO RESTART-PERIOD-NUMBER
+004770     MOVE WS-NUM1_Answer TO RESTART-BALANCE
+004780     WRITE RESTART-RECORD
+004790     CLOSE RESTART-FILE
+004800     .
+004810 4200-EXIT.
+004820     EXIT.
+004830
+004840*-------------------------------------------------------------------
+004850* 8900-CLEAR-CHECKPOINT - the run completed normally, so the
+004860* checkpoint no longer applies; reset it for the next run.
+004870*-------------------------------------------------------------------
+004880 8900-CLEAR-CHECKPOINT.
+004890     OPEN OUTPUT RESTART-FILE
+004900     MOVE ZERO TO RESTART-PERIOD-NUMBER
+004910     MOVE ZERO TO RESTART-BALANCE
+004920     WRITE RESTART-RECORD
+004930     CLOSE RESTART-FILE
+004940     .
+004950 8900-EXIT.
+004960     EXIT.
+004970
+004980*-------------------------------------------------------------------
+004990* 8000-PRINT-HEADINGS - report header and column headings, printed
+005000* at the top of every page.
+005010*-------------------------------------------------------------------
+005020 8000-PRINT-HEADINGS.
+005030     ADD 1 TO WS-PAGE-NUMBER
+005040     MOVE WS-REPORT-DATE TO RPT-HDR-DATE
+005050     MOVE WS-PAGE-NUMBER TO RPT-HDR-PAGE
+005060     WRITE RPT-HEADING-LINE
+005070     WRITE RPT-COLUMN-HEADING-LINE
+005080     MOVE ZERO TO WS-LINE-COUNT
+005090     .
+005100 8000-EXIT.
+005110     EXIT.
+005120
+005130*-------------------------------------------------------------------
+005140* 8100-PRINT-DETAIL - one detail line, paging when the current
+005150* page is full.
+005160*-------------------------------------------------------------------
+005170 8100-PRINT-DETAIL.
+005180     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+005190         PERFORM 8000-PRINT-HEADINGS THRU 8000-EXIT
+005200     END-IF
+005210     MOVE OPERID-ACCOUNT-ID TO RPT-DTL-ACCT
+005220     MOVE WS-NUM1 TO RPT-DTL-NUM1
+005230     MOVE WS-NUM1-Negative TO RPT-DTL-NUM1-NEG
+005240     MOVE WS-NUM1_Answer TO RPT-DTL-ANSWER
+005250     MOVE WS-NUM2 TO RPT-DTL-NUM2
+005260     MOVE WS-NUM3 TO RPT-DTL-NUM3
+005270     WRITE RPT-DETAIL-LINE
+005280     ADD 1 TO WS-LINE-COUNT
+005290     .
+005300 8100-EXIT.
+005310     EXIT.
+005320
+005330*-------------------------------------------------------------------
+005340* 8200-PRINT-PERIOD-HEADINGS - report header and the amortization
+005350* schedule's own column headings, printed at the top of every page
+005360* of the per-period detail.
+005370*-------------------------------------------------------------------
+005380 8200-PRINT-PERIOD-HEADINGS.
+005390     ADD 1 TO WS-PAGE-NUMBER
+005400     MOVE WS-REPORT-DATE TO RPT-HDR-DATE
+005410     MOVE WS-PAGE-NUMBER TO RPT-HDR-PAGE
+005420     WRITE RPT-HEADING-LINE
+005430     WRITE RPT-PERIOD-COLUMN-HEADING-LINE
+005440     MOVE ZERO TO WS-LINE-COUNT
+005450     .
+005460 8200-EXIT.
+005470     EXIT.
+005480
+005490*-------------------------------------------------------------------
+005500* 8300-PRINT-PERIOD-DETAIL - one amortization schedule line: the
+005510* period's opening balance, interest accrued and closing balance,
+005520* filed to REPORT-FILE instead of scrolling to console DISPLAY.
+005530*-------------------------------------------------------------------
+005540 8300-PRINT-PERIOD-DETAIL.
+005550     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+005560         PERFORM 8200-PRINT-PERIOD-HEADINGS THRU 8200-EXIT
+005570     END-IF
+005580     MOVE WS-PERIOD-NUMBER TO RPT-PRD-NUMBER
+005590     MOVE WS-PERIOD-OPENING TO RPT-PRD-OPENING
+005600     MOVE WS-PERIOD-INTEREST TO RPT-PRD-INTEREST
+005610     MOVE WS-PERIOD-CLOSING TO RPT-PRD-CLOSING
+005620     WRITE RPT-PERIOD-DETAIL-LINE
+005630     ADD 1 TO WS-LINE-COUNT
+005640     .
+005650 8300-EXIT.
+005660     EXIT.
+005670
+005680*-------------------------------------------------------------------
+005690* 9999-TERMINATE - single exit point for the run.
+005700*-------------------------------------------------------------------
+005710 9999-TERMINATE.
+005720     CLOSE REPORT-FILE
+005730     STOP RUN.
+005740 END PROGRAM PI.
