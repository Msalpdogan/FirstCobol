@@ -1,18 +1,232 @@
-      ******************************************************************
-      * Author:Msalpdogan
-      * Date:03:12:2019
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  WS-NAME  PIC X(30).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           ACCEPT WS-NAME
-            DISPLAY "Hello " WS-NAME
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+000010*******************************************************************
+000020* Author:      Msalpdogan
+000030* Date:        03:12:2019
+000040* Purpose:     Operator sign-on for the account-calculation batch run.
+000050* Tectonics:   cobc
+000060*-----------------------------------------------------------------
+000070* Modification History
+000080* Date       Init  Description
+000090* ---------- ----  ------------------------------------------------
+000100* 2026-08-09  MSA  Added OPERATOR-SIGNIN-LOG audit trail (sign-in log).
+000110* 2026-08-09  MSA  Greeting now prints to a headed REPORT-FILE page
+000120*                   instead of a console DISPLAY.
+000130* 2026-08-09  MSA  Added OPERATOR-SECURITY PIN validation; unknown
+000140*                   IDs or a bad PIN reject the run before sign-on.
+000150* 2026-08-09  MSA  WS-NAME replaced by the shared OPERID copybook so
+000160*                   this program and PI use matching identification
+000170*                   fields.
+000180* 2026-08-09  MSA  Sign-in log now records a rejected sign-on too,
+000190*                   not just a successful one.
+000200* 2026-08-09  MSA  OPERATOR-SECURITY open failure now rejects sign-on
+000210*                   instead of falling through to the PIN compare;
+000220*                   rejected sign-on now sets a non-zero RETURN-CODE.
+000230*******************************************************************
+000240 IDENTIFICATION DIVISION.
+000250 PROGRAM-ID.    YOUR-PROGRAM-NAME.
+000260 AUTHOR.        MSALPDOGAN.
+000270 INSTALLATION.  OPERATIONS.
+000280 DATE-WRITTEN.  03/12/2019.
+000290 DATE-COMPILED.
+000300 ENVIRONMENT DIVISION.
+000310 INPUT-OUTPUT SECTION.
+000320 FILE-CONTROL.
+000330     SELECT OPERATOR-SIGNIN-LOG ASSIGN TO "SIGNLOG"
+000340         ORGANIZATION IS LINE SEQUENTIAL.
+000350
+000360     SELECT REPORT-FILE ASSIGN TO "RPTFILE"
+000370         ORGANIZATION IS LINE SEQUENTIAL.
+000380
+000390     SELECT OPERATOR-SECURITY ASSIGN TO "OPSEC"
+000400         ORGANIZATION IS INDEXED
+000410         ACCESS MODE IS RANDOM
+000420         RECORD KEY IS OPSEC-OPERATOR-ID
+000430         FILE STATUS IS WS-OPSEC-STATUS.
+000440
+000450 DATA DIVISION.
+000460 FILE SECTION.
+000470*-----------------------------------------------------------------
+000480* OPERATOR-SIGNIN-LOG - one line per run, appended at sign-on.
+000490*-----------------------------------------------------------------
+000500 FD  OPERATOR-SIGNIN-LOG
+000510     RECORDING MODE IS F.
+000520 01  SIGNIN-LOG-RECORD.
+000530     05  SLOG-OPERATOR-NAME          PIC X(30).
+000540     05  FILLER                      PIC X(02) VALUE SPACES.
+000550     05  SLOG-SIGNIN-DATE            PIC X(10).
+000560     05  FILLER                      PIC X(02) VALUE SPACES.
+000570     05  SLOG-SIGNIN-TIME           PIC X(08).
+000580     05  FILLER                      PIC X(02) VALUE SPACES.
+000590     05  SLOG-RESULT                 PIC X(08).
+000600
+000610*-----------------------------------------------------------------
+000620* REPORT-FILE - headed sign-on confirmation page.
+000630*-----------------------------------------------------------------
+000640 FD  REPORT-FILE.
+000650 01  RPT-HEADING-LINE.
+000660     05  FILLER                      PIC X(01) VALUE '1'.
+000670     05  FILLER                      PIC X(24)
+000680                                 VALUE "OPERATOR SIGN-ON REPORT".
+000690     05  FILLER                      PIC X(10) VALUE "RUN DATE: ".
+000700     05  RPT-HDR-DATE                PIC X(10).
+000710     05  FILLER                      PIC X(05) VALUE "PAGE ".
+000720     05  RPT-HDR-PAGE                PIC ZZ9.
+000730
+000740 01  RPT-DETAIL-LINE.
+000750     05  FILLER                      PIC X(01) VALUE SPACE.
+000760     05  FILLER                      PIC X(07) VALUE "Hello, ".
+000770     05  RPT-DTL-NAME                PIC X(30).
+000780
+000790*-----------------------------------------------------------------
+000800* OPERATOR-SECURITY - one record per authorized operator ID/PIN.
+000810*-----------------------------------------------------------------
+000820 FD  OPERATOR-SECURITY.
+000830 01  OPSEC-RECORD.
+000840     05  OPSEC-OPERATOR-ID           PIC X(30).
+000850     05  OPSEC-PIN                   PIC X(04).
+000860
+000870 WORKING-STORAGE SECTION.
+000880 COPY OPERID.
+000890
+000900 01  WS-CURRENT-DATE                 PIC 9(08).
+000910 01  WS-DATE-GROUP REDEFINES WS-CURRENT-DATE.
+000920     05  WS-DATE-YYYY                PIC 9(04).
+000930     05  WS-DATE-MM                  PIC 9(02).
+000940     05  WS-DATE-DD                  PIC 9(02).
+000950
+000960 01  WS-CURRENT-TIME                 PIC 9(08).
+000970 01  WS-TIME-GROUP REDEFINES WS-CURRENT-TIME.
+000980     05  WS-TIME-HH                  PIC 9(02).
+000990     05  WS-TIME-MM                  PIC 9(02).
+001000     05  WS-TIME-SS                  PIC 9(02).
+001010     05  WS-TIME-CC                  PIC 9(02).
+001020
+001030 01  WS-SIGNIN-DATE-EDIT             PIC X(10).
+001040 01  WS-SIGNIN-TIME-EDIT             PIC X(08).
+001050
+001060 01  WS-PAGE-NUMBER                  PIC 999 COMP VALUE ZERO.
+001070
+001080*-----------------------------------------------------------------
+001090* Sign-on validation fields.
+001100*-----------------------------------------------------------------
+001110 01  WS-PIN-ENTERED                  PIC X(04).
+001120
+001130 01  WS-OPSEC-STATUS                 PIC X(02).
+001140     88  WS-OPSEC-FOUND              VALUE '00'.
+001150     88  WS-OPSEC-NOT-FOUND          VALUE '23'.
+001160
+001170 01  WS-SIGNON-SWITCH                PIC X(01) VALUE 'N'.
+001180     88  WS-SIGNON-OK                VALUE 'Y'.
+001190     88  WS-SIGNON-REJECTED          VALUE 'N'.
+001200
+001210 PROCEDURE DIVISION.
+001220*-----------------------------------------------------------------
+001230* 0000-MAINLINE - greet the operator and log the sign-in. The
+001240* sign-in log is written for a rejected attempt as well as an
+001250* accepted one, so a bad sign-on overnight still leaves a record.
+001260*-----------------------------------------------------------------
+001270 0000-MAINLINE.
+001280     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001290     PERFORM 1500-VALIDATE-OPERATOR THRU 1500-EXIT
+001300     PERFORM 3000-LOG-SIGNIN THRU 3000-EXIT
+001310     IF WS-SIGNON-REJECTED
+001320         GO TO 9999-TERMINATE
+001330     END-IF
+001340     PERFORM 2000-GREET-OPERATOR THRU 2000-EXIT
+001350     GO TO 9999-TERMINATE.
+001360
+001370*-----------------------------------------------------------------
+001380* 1000-INITIALIZE - accept the operator name/PIN and stamp the
+001390* run's system date/time for the report header and sign-in log.
+001400*-----------------------------------------------------------------
+001410 1000-INITIALIZE.
+001420     ACCEPT OPERID-OPERATOR-NAME
+001430     ACCEPT WS-PIN-ENTERED
+001440     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+001450     ACCEPT WS-CURRENT-TIME FROM TIME
+001460     STRING WS-DATE-YYYY "-" WS-DATE-MM "-" WS-DATE-DD
+001470         DELIMITED BY SIZE INTO WS-SIGNIN-DATE-EDIT
+001480     STRING WS-TIME-HH ":" WS-TIME-MM ":" WS-TIME-SS
+001490         DELIMITED BY SIZE INTO WS-SIGNIN-TIME-EDIT
+001500     OPEN OUTPUT REPORT-FILE
+001510     .
+001520 1000-EXIT.
+001530     EXIT.
+001540
+001550*-----------------------------------------------------------------
+001560* 1500-VALIDATE-OPERATOR - look up OPERATOR-SECURITY by operator
+001570* ID and reject the run when the file can't be opened, the ID is
+001580* unknown, or the PIN is wrong.
+001590*-----------------------------------------------------------------
+001600 1500-VALIDATE-OPERATOR.
+001610     MOVE OPERID-OPERATOR-NAME TO OPSEC-OPERATOR-ID
+001620     OPEN INPUT OPERATOR-SECURITY
+001630     IF NOT WS-OPSEC-FOUND
+001640         SET WS-OPSEC-NOT-FOUND TO TRUE
+001650     ELSE
+001660         READ OPERATOR-SECURITY
+001670             INVALID KEY
+001680                 SET WS-OPSEC-NOT-FOUND TO TRUE
+001690         END-READ
+001700         CLOSE OPERATOR-SECURITY
+001710     END-IF
+001720     IF WS-OPSEC-NOT-FOUND
+001730         DISPLAY "SIGN-ON REJECTED - UNKNOWN OPERATOR ID: "
+001740             OPERID-OPERATOR-NAME
+001750         SET WS-SIGNON-REJECTED TO TRUE
+001760         MOVE 16 TO RETURN-CODE
+001770         GO TO 1500-EXIT
+001780     END-IF
+001790     IF WS-PIN-ENTERED NOT = OPSEC-PIN
+001800         DISPLAY "SIGN-ON REJECTED - INVALID PIN FOR OPERATOR: "
+001810             OPERID-OPERATOR-NAME
+001820         SET WS-SIGNON-REJECTED TO TRUE
+001830         MOVE 16 TO RETURN-CODE
+001840         GO TO 1500-EXIT
+001850     END-IF
+001860     SET WS-SIGNON-OK TO TRUE
+001870     .
+001880 1500-EXIT.
+001890     EXIT.
+001900
+001910*-----------------------------------------------------------------
+001920* 2000-GREET-OPERATOR - sign-on confirmation printed to the report.
+001930*-----------------------------------------------------------------
+001940 2000-GREET-OPERATOR.
+001950     ADD 1 TO WS-PAGE-NUMBER
+001960     MOVE WS-SIGNIN-DATE-EDIT TO RPT-HDR-DATE
+001970     MOVE WS-PAGE-NUMBER TO RPT-HDR-PAGE
+001980     WRITE RPT-HEADING-LINE
+001990     MOVE OPERID-OPERATOR-NAME TO RPT-DTL-NAME
+002000     WRITE RPT-DETAIL-LINE
+002010     .
+002020 2000-EXIT.
+002030     EXIT.
+002040
+002050*-----------------------------------------------------------------
+002060* 3000-LOG-SIGNIN - append operator name, system date/time and the
+002070* sign-on result (accepted or rejected) to the daily sign-in log,
+002080* whether or not the operator was let in.
+002090*-----------------------------------------------------------------
+002100 3000-LOG-SIGNIN.
+002110     OPEN EXTEND OPERATOR-SIGNIN-LOG
+002120     MOVE OPERID-OPERATOR-NAME TO SLOG-OPERATOR-NAME
+002130     MOVE WS-SIGNIN-DATE-EDIT TO SLOG-SIGNIN-DATE
+002140     MOVE WS-SIGNIN-TIME-EDIT TO SLOG-SIGNIN-TIME
+002150     IF WS-SIGNON-OK
+002160         MOVE "ACCEPTED" TO SLOG-RESULT
+002170     ELSE
+002180         MOVE "REJECTED" TO SLOG-RESULT
+002190     END-IF
+002200     WRITE SIGNIN-LOG-RECORD
+002210     CLOSE OPERATOR-SIGNIN-LOG
+002220     .
+002230 3000-EXIT.
+002240     EXIT.
+002250
+002260*-----------------------------------------------------------------
+002270* 9999-TERMINATE - single exit point for the run.
+002280*-----------------------------------------------------------------
+002290 9999-TERMINATE.
+002300     CLOSE REPORT-FILE
+002310     STOP RUN.
+002320 END PROGRAM YOUR-PROGRAM-NAME.
